@@ -1,43 +1,777 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DataTypes.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MY-INT              PIC S9(4) COMP-5 VALUE 42.
-       01 MY-FLOAT            PIC S9(4)V9(2) COMP-3 VALUE 3.14.
-       01 MY-DOUBLE           PIC S9(4)V9(5) COMP-3 VALUE 3.14159.
-       01 MY-CHAR             PIC X VALUE 'A'.
-       01 MY-STRING           PIC X(20) VALUE 'Hello, COBOL!'.
-       01 MY-BOOLEAN          PIC X VALUE 'T'.
-       01 MY-ARRAY.
-          05 MY-ARRAY-ITEM    PIC S9(4) OCCURS 5 TIMES.
-       01 MY-NUMBER           PIC 9(2) VALUE 0.
-       01 MY-SET.
-          05 MY-SET-ITEM      PIC S9(4) OCCURS 5 TIMES ASCENDING KEY MY-NUMBER.
-       01 MY-MAP.
-          05 MY-MAP-KEY       PIC X(10) OCCURS 3 TIMES VALUE 'one   two   three '.
-          05 MY-MAP-VALUE     PIC S9(4) OCCURS 3 TIMES VALUE 1, 2, 3.
-       01 MY-STRUCT.
-          05 NAME             PIC X(20) VALUE 'Alice'.
-          05 AGE              PIC 9(2) VALUE 25.
-       01 MY-NIL              PIC X VALUE SPACE.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Integer: " MY-INT.
-           DISPLAY "Float: " MY-FLOAT.
-           DISPLAY "Double: " MY-DOUBLE.
-           DISPLAY "Char: " MY-CHAR.
-           DISPLAY "String: " MY-STRING.
-           DISPLAY "Boolean: " MY-BOOLEAN.
-           PERFORM VARYING MY-NUMBER FROM 1 BY 1 UNTIL MY-NUMBER > 5
-               DISPLAY "Array: " MY-ARRAY (MY-NUMBER)
-           END-PERFORM.
-           PERFORM VARYING MY-NUMBER FROM 1 BY 1 UNTIL MY-NUMBER > 5
-               DISPLAY "Set: " MY-SET-ITEM (MY-NUMBER)
-           END-PERFORM.
-           PERFORM VARYING MY-NUMBER FROM 1 BY 1 UNTIL MY-NUMBER > 3
-               DISPLAY "Map: " MY-MAP-KEY (MY-NUMBER) " -> " MY-MAP-VALUE (MY-NUMBER)
-           END-PERFORM.
-           DISPLAY "Struct: Name = " NAME " Age = " AGE.
-           DISPLAY "Nil: " MY-NIL.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DataTypes.
+000300 AUTHOR. D-MCCORMICK.
+000400 INSTALLATION. DL-DATA-PROCESSING.
+000500 DATE-WRITTEN. 01/15/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 01/15/2019  DJM  ORIGINAL DEMO PROGRAM - DATA TYPE SHOWCASE.
+001100* 08/09/2026  DJM  REPLACED THE HARD-CODED MY-STRUCT LITERAL
+001200*                  WITH A REAL EMPLOYEE-MASTER FILE SO THE
+001300*                  ROSTER CAN HOLD MORE THAN ONE PERSON.
+001400* 08/09/2026  DJM  MY-MAP IS NOW A CATEGORY-TOTALS TABLE BUILT
+001500*                  FROM THE DAILY TRANSACTION FILE INSTEAD OF
+001600*                  THREE HARDCODED PAIRS.
+001700* 08/09/2026  DJM  ADDED A SEARCH ALL LOOKUP AGAINST MY-SET.
+001800* 08/09/2026  DJM  ADDED RECORD VALIDATION (MY-BOOLEAN) AND AN
+001900*                  EXCEPTION FILE FOR FAILING EMPLOYEE RECORDS.
+002000* 08/09/2026  DJM  ADDED CHECKPOINT/RESTART FOR THE EMPLOYEE
+002100*                  PASS - SEE WS-RESTART-KEY AND CHECKPOINT-FILE.
+002200* 08/09/2026  DJM  EXTENDED-PRICE IS NOW COMPUTED FROM MY-FLOAT
+002300*                  AND MY-DOUBLE AND EDITED FOR DISPLAY AS CASH.
+002400* 08/09/2026  DJM  EMP-RECORD NOW COMES FROM THE SHARED EMPREC
+002500*                  COPYBOOK INSTEAD OF BEING RETYPED HERE.
+002600* 08/09/2026  DJM  ADDED EXTRACT-FILE, A FIXED-WIDTH FEED OF
+002700*                  EMPLOYEE AND CATEGORY-TOTAL ROWS FOR
+002800*                  DOWNSTREAM FINANCE SYSTEMS.
+002900* 08/09/2026  DJM  RESTART KEY NOW ARRIVES ON THE PARM= OPERAND
+003000*                  VIA LINKAGE SECTION INSTEAD OF THE COMMAND
+003100*                  LINE, SO JOB-STEP RESTART ACTUALLY WORKS.
+003200* 08/09/2026  DJM  EXCEPTION-FILE AND THE NEW AUDIT-LOG NOW OPEN
+003300*                  AT INITIALIZATION SO BOTH THE TRANSACTION AND
+003400*                  EMPLOYEE PASSES CAN WRITE TO THEM. TRANS-PRICE
+003500*                  RESIZED TO MATCH MY-FLOAT, THE EXTENDED-PRICE
+003600*                  COMPUTE NOW CHECKS FOR SIZE ERROR, AND THE
+003700*                  CATEGORY TABLE IS CAPPED AT ITS OCCURS LIMIT.
+003800*                  OUTPUT FILES NO LONGER GET WRITTEN TO OR
+003900*                  CLOSED UNLESS THEY ACTUALLY OPENED. DROPPED
+004000*                  THE DEAD MY-ARRAY NEGATIVE-VALUE CHECK, WHICH
+004100*                  HAD NO REAL DATA FEEDING IT. ADDED AUDIT-LOG
+004200*                  TO TRACE RUN-ID/TIMESTAMPED FIELD CHANGES.
+004300* 08/09/2026  DJM  MY-DOUBLE WIDENED TO SEVEN INTEGER DIGITS SO A
+004400*                  FULL-RANGE QTY TIMES PRICE NO LONGER OVERFLOWS
+004500*                  ON ROUTINE TRANSACTIONS; WS-EXT-PRICE-DISPLAY
+004600*                  WIDENED TO MATCH. THE RESTART PARM MOVE IS NOW
+004700*                  BOUNDED BY LK-PARM-LEN INSTEAD OF ASSUMING THE
+004800*                  TEXT IS BLANK-FILLED. DROPPED THE MY-MAP
+004900*                  NEGATIVE-VALUE CHECK FROM EMPLOYEE VALIDATION -
+005000*                  IT WAS TESTING THE GLOBAL CATEGORY-TOTALS
+005100*                  TABLE, NOT THE EMPLOYEE RECORD. DROPPED THE
+005200*                  STARTUP AUDIT ENTRY FOR MY-INT, WHICH NEVER
+005300*                  CHANGES AND SO NEVER HAD A REAL CHANGE TO LOG.
+005400* 08/09/2026  DJM  THE CATEGORY-TOTAL COMPUTE IN
+005500*                  3200-APPLY-TRANSACTION-RTN NOW CHECKS FOR SIZE
+005600*                  ERROR AND ROUTES AN OVERFLOW TO EXCEPTION-FILE,
+005700*                  THE SAME AS THE EXTENDED-PRICE COMPUTE ABOVE.
+005800*----------------------------------------------------------------
+005900
+006000 ENVIRONMENT DIVISION.
+006100 INPUT-OUTPUT SECTION.
+006200 FILE-CONTROL.
+006300     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+006400         ORGANIZATION IS INDEXED
+006500         ACCESS MODE IS DYNAMIC
+006600         RECORD KEY IS EMP-NAME
+006700         FILE STATUS IS WS-EMP-STATUS.
+006800     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+006900         ORGANIZATION IS SEQUENTIAL
+007000         ACCESS MODE IS SEQUENTIAL
+007100         FILE STATUS IS WS-TRANS-STATUS.
+007200     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+007300         ORGANIZATION IS SEQUENTIAL
+007400         ACCESS MODE IS SEQUENTIAL
+007500         FILE STATUS IS WS-EXCP-STATUS.
+007600     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+007700         ORGANIZATION IS SEQUENTIAL
+007800         ACCESS MODE IS SEQUENTIAL
+007900         FILE STATUS IS WS-CKPT-STATUS.
+008000     SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+008100         ORGANIZATION IS SEQUENTIAL
+008200         ACCESS MODE IS SEQUENTIAL
+008300         FILE STATUS IS WS-EXTR-STATUS.
+008400     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+008500         ORGANIZATION IS SEQUENTIAL
+008600         ACCESS MODE IS SEQUENTIAL
+008700         FILE STATUS IS WS-AUDIT-STATUS.
+008800
+008900 DATA DIVISION.
+009000 FILE SECTION.
+009100*----------------------------------------------------------------
+009200* EMPLOYEE-MASTER - ONE RECORD PER EMPLOYEE, KEYED BY NAME.
+009300*----------------------------------------------------------------
+009400 FD  EMPLOYEE-MASTER
+009500     LABEL RECORDS ARE STANDARD.
+009600     COPY EMPREC.
+009700*----------------------------------------------------------------
+009800* TRANSACTION-FILE - ONE RECORD PER DAILY SALES TRANSACTION.
+009900* TRANS-PRICE IS SIZED TO MATCH MY-FLOAT (PIC S9(4)V9(2)), THE
+010000* FIELD IT IS MOVED INTO BELOW, SO A FULL-RANGE PRICE CANNOT
+010100* BE TRUNCATED BEFORE THE EXTENDED-PRICE COMPUTE RUNS. THAT
+010200* COMPUTE'S TARGET, MY-DOUBLE, CARRIES SEVEN INTEGER DIGITS SO
+010300* A FULL-RANGE QTY (999) TIMES A FULL-RANGE PRICE (9999.99)
+010400* FITS WITHOUT TRIPPING ITS OWN SIZE ERROR CHECK.
+010500*----------------------------------------------------------------
+010600 FD  TRANSACTION-FILE
+010700     LABEL RECORDS ARE STANDARD.
+010800 01  TRANS-RECORD.
+010900     05  TRANS-CATEGORY      PIC X(10).
+011000     05  TRANS-QTY           PIC 9(03).
+011100     05  TRANS-PRICE         PIC 9(04)V9(02).
+011200*----------------------------------------------------------------
+011300* EXCEPTION-FILE - ONE RECORD PER EMPLOYEE OR TRANSACTION THAT
+011400* FAILS AN EDIT.
+011500*----------------------------------------------------------------
+011600 FD  EXCEPTION-FILE
+011700     LABEL RECORDS ARE STANDARD.
+011800 01  EXCEP-RECORD.
+011900     05  EXCEP-NAME          PIC X(20).
+012000     05  EXCEP-AGE           PIC 9(02).
+012100     05  EXCEP-REASON-CODE   PIC X(04).
+012200     05  EXCEP-REASON-TEXT   PIC X(40).
+012300*----------------------------------------------------------------
+012400* CHECKPOINT-FILE - ONE RECORD PER CHECKPOINT TAKEN DURING THE
+012500* EMPLOYEE-MASTER PASS, FOR RESTART AFTER AN ABEND.
+012600*----------------------------------------------------------------
+012700 FD  CHECKPOINT-FILE
+012800     LABEL RECORDS ARE STANDARD.
+012900 01  CKPT-RECORD.
+013000     05  CKPT-LAST-NAME      PIC X(20).
+013100     05  CKPT-COUNT          PIC 9(05).
+013200*----------------------------------------------------------------
+013300* EXTRACT-FILE - FIXED-WIDTH FEED FOR DOWNSTREAM FINANCE
+013400* SYSTEMS.  CARRIES TWO RECORD TYPES AT THE SAME 32-BYTE
+013500* LENGTH: ONE EMPLOYEE DETAIL ROW PER EMPLOYEE-MASTER RECORD,
+013600* FOLLOWED BY ONE CATEGORY-TOTAL ROW PER MY-MAP ENTRY.
+013700*----------------------------------------------------------------
+013800 FD  EXTRACT-FILE
+013900     LABEL RECORDS ARE STANDARD.
+014000 01  EXTR-RECORD.
+014100     05  EXTR-RECORD-TYPE    PIC X(01).
+014200         88  EXTR-EMPLOYEE-REC        VALUE 'E'.
+014300         88  EXTR-CATEGORY-REC        VALUE 'C'.
+014400     05  EXTR-EMP-DETAIL.
+014500         10  EXTR-EMP-NAME   PIC X(20).
+014600         10  EXTR-EMP-AGE    PIC 9(02).
+014700         10  FILLER          PIC X(09).
+014800     05  EXTR-CAT-DETAIL REDEFINES EXTR-EMP-DETAIL.
+014900         10  EXTR-CAT-KEY    PIC X(10).
+015000         10  FILLER          PIC X(12).
+015100         10  EXTR-CAT-TOTAL  PIC 9(07)V9(02).
+015200*----------------------------------------------------------------
+015300* AUDIT-LOG - ONE RECORD PER WORKING-STORAGE FIELD CHANGE TRACED
+015400* DURING THE RUN, CARRYING THE RUN-ID AND THE TIME OF THE CHANGE
+015500* SO A BAD TOTAL CAN BE TRACED BACK TO THE RUN THAT PRODUCED IT.
+015600*----------------------------------------------------------------
+015700 FD  AUDIT-LOG
+015800     LABEL RECORDS ARE STANDARD.
+015900 01  AUDIT-RECORD.
+016000     05  AUDIT-RUN-ID        PIC X(08).
+016100     05  AUDIT-TIMESTAMP     PIC X(08).
+016200     05  AUDIT-FIELD-NAME    PIC X(15).
+016300     05  AUDIT-OLD-VALUE     PIC X(20).
+016400     05  AUDIT-NEW-VALUE     PIC X(20).
+016500 WORKING-STORAGE SECTION.
+016600*----------------------------------------------------------------
+016700* ORIGINAL DATA-TYPE SHOWCASE FIELDS.
+016800*----------------------------------------------------------------
+016900 01  MY-INT              PIC S9(4) COMP-5 VALUE 42.
+017000 01  MY-FLOAT            PIC S9(4)V9(2) COMP-3 VALUE 3.14.
+017100 01  MY-DOUBLE           PIC S9(7)V9(2) COMP-3 VALUE 3.14.
+017200 01  MY-CHAR             PIC X VALUE 'A'.
+017300 01  MY-STRING           PIC X(20) VALUE 'Hello, COBOL!'.
+017400 01  MY-BOOLEAN          PIC X VALUE 'T'.
+017500     88  RECORD-VALID                 VALUE 'T'.
+017600     88  RECORD-INVALID               VALUE 'F'.
+017700 01  MY-ARRAY.
+017800     05  MY-ARRAY-ITEM   PIC S9(4) OCCURS 5 TIMES.
+017900 01  MY-NUMBER           PIC 9(2) VALUE 0.
+018000 01  MY-SET.
+018100     05  MY-SET-ITEM     PIC S9(4) OCCURS 5 TIMES
+018200                         ASCENDING KEY MY-SET-ITEM
+018300                         INDEXED BY MY-SET-IDX.
+018400 01  MY-MAP.
+018500     05  MY-MAP-KEY      PIC X(10) OCCURS 50 TIMES VALUE SPACES.
+018600     05  MY-MAP-VALUE    PIC S9(7)V9(2) COMP-3 OCCURS 50 TIMES
+018700                         VALUE ZERO.
+018800 01  MY-NIL              PIC X VALUE SPACE.
+018900*----------------------------------------------------------------
+019000* EMPLOYEE-MASTER I/O CONTROLS.
+019100*----------------------------------------------------------------
+019200 01  WS-EMP-STATUS       PIC X(02) VALUE '00'.
+019300 01  WS-EMP-COUNT        PIC 9(05) COMP VALUE ZERO.
+019400 01  WS-EMP-EOF-SWITCH   PIC X(01) VALUE 'N'.
+019500     88  EMP-EOF-YES                  VALUE 'Y'.
+019600     88  EMP-EOF-NO                   VALUE 'N'.
+019700*----------------------------------------------------------------
+019800* TRANSACTION-FILE / CATEGORY-TOTALS I/O CONTROLS.
+019900*----------------------------------------------------------------
+020000 01  WS-TRANS-STATUS     PIC X(02) VALUE '00'.
+020100 01  WS-TRANS-COUNT      PIC 9(05) COMP VALUE ZERO.
+020200 01  WS-TRANS-EOF-SWITCH PIC X(01) VALUE 'N'.
+020300     88  TRANS-EOF-YES                VALUE 'Y'.
+020400     88  TRANS-EOF-NO                 VALUE 'N'.
+020500 01  WS-MAP-COUNT        PIC 9(03) COMP VALUE ZERO.
+020600 01  WS-MAP-MAX          PIC 9(03) COMP VALUE 50.
+020700 01  WS-MAP-IDX          PIC 9(03) COMP VALUE ZERO.
+020800 01  WS-CAT-SWITCH       PIC X(01) VALUE 'N'.
+020900     88  WS-CAT-FOUND                 VALUE 'Y'.
+021000     88  WS-CAT-NOT-FOUND             VALUE 'N'.
+021100 01  WS-CAT-TABLE-SWITCH PIC X(01) VALUE 'N'.
+021200     88  CATEGORY-TABLE-FULL          VALUE 'Y'.
+021300     88  CATEGORY-TABLE-OK            VALUE 'N'.
+021400 01  WS-CAT-TOTAL-SWITCH PIC X(01) VALUE 'N'.
+021500     88  CATEGORY-TOTAL-OVERFLOWED    VALUE 'Y'.
+021600     88  CATEGORY-TOTAL-OK            VALUE 'N'.
+021700*----------------------------------------------------------------
+021800* MY-SET SEARCH ALL CONTROLS.
+021900*----------------------------------------------------------------
+022000 01  WS-SEARCH-KEY       PIC S9(4) VALUE ZERO.
+022100 01  WS-SEARCH-SWITCH    PIC X(01) VALUE 'N'.
+022200     88  SEARCH-FOUND                 VALUE 'Y'.
+022300     88  SEARCH-NOT-FOUND             VALUE 'N'.
+022400*----------------------------------------------------------------
+022500* RECORD VALIDATION / EXCEPTION-FILE CONTROLS.
+022600*----------------------------------------------------------------
+022700 01  WS-EXCP-STATUS      PIC X(02) VALUE '00'.
+022800 01  WS-EXCP-COUNT       PIC 9(05) COMP VALUE ZERO.
+022900 01  WS-EXCP-OPEN-SWITCH PIC X(01) VALUE 'N'.
+023000     88  EXCP-FILE-OPEN               VALUE 'Y'.
+023100     88  EXCP-FILE-NOT-OPEN           VALUE 'N'.
+023200 01  WS-MIN-AGE          PIC 9(02) VALUE 16.
+023300 01  WS-MAX-AGE          PIC 9(02) VALUE 99.
+023400 01  WS-REASON-CODE      PIC X(04) VALUE SPACES.
+023500 01  WS-REASON-TEXT      PIC X(40) VALUE SPACES.
+023600*----------------------------------------------------------------
+023700* CHECKPOINT/RESTART CONTROLS.
+023800*----------------------------------------------------------------
+023900 01  WS-CKPT-STATUS      PIC X(02) VALUE '00'.
+024000 01  WS-CKPT-OPEN-SWITCH PIC X(01) VALUE 'N'.
+024100     88  CKPT-FILE-OPEN               VALUE 'Y'.
+024200     88  CKPT-FILE-NOT-OPEN           VALUE 'N'.
+024300 01  WS-CKPT-INTERVAL    PIC 9(03) COMP VALUE 10.
+024400 01  WS-CKPT-COUNTER     PIC 9(03) COMP VALUE ZERO.
+024500 01  WS-RESTART-KEY      PIC X(20) VALUE SPACES.
+024600*----------------------------------------------------------------
+024700* EXTENDED-PRICE MONETARY CONTROLS.
+024800*----------------------------------------------------------------
+024900 01  WS-EXT-PRICE-DISPLAY  PIC $$,$$$,$$$.99.
+025000*----------------------------------------------------------------
+025100* EXTRACT-FILE CONTROLS.
+025200*----------------------------------------------------------------
+025300 01  WS-EXTR-STATUS        PIC X(02) VALUE '00'.
+025400 01  WS-EXTR-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+025500     88  EXTR-FILE-OPEN                 VALUE 'Y'.
+025600     88  EXTR-FILE-NOT-OPEN             VALUE 'N'.
+025700*----------------------------------------------------------------
+025800* AUDIT-LOG CONTROLS.
+025900*----------------------------------------------------------------
+026000 01  WS-AUDIT-STATUS       PIC X(02) VALUE '00'.
+026100 01  WS-AUDIT-OPEN-SWITCH  PIC X(01) VALUE 'N'.
+026200     88  AUDIT-FILE-OPEN                VALUE 'Y'.
+026300     88  AUDIT-FILE-NOT-OPEN            VALUE 'N'.
+026400 01  WS-RUN-ID             PIC X(08) VALUE SPACES.
+026500 01  WS-AUDIT-TIMESTAMP    PIC X(08) VALUE SPACES.
+026600 01  WS-AUDIT-FIELD-NAME   PIC X(15) VALUE SPACES.
+026700 01  WS-AUDIT-OLD-VALUE    PIC X(20) VALUE SPACES.
+026800 01  WS-AUDIT-NEW-VALUE    PIC X(20) VALUE SPACES.
+026900 01  WS-AUDIT-AMT-DISPLAY  PIC -(7)9.99 VALUE ZERO.
+027000*----------------------------------------------------------------
+027100* RESTART PARAMETER, RECEIVED FROM THE CALLING JCL'S PARM=
+027200* OPERAND.  MAINFRAME COBOL PARM TEXT ARRIVES PREFIXED WITH A
+027300* TWO-BYTE BINARY LENGTH, SO THE LINKAGE RECORD CARRIES BOTH.
+027400*----------------------------------------------------------------
+027500 LINKAGE SECTION.
+027600 01  LK-RESTART-PARM.
+027700     05  LK-PARM-LEN         PIC S9(4) COMP.
+027800     05  LK-PARM-TEXT        PIC X(20).
+027900
+028000 PROCEDURE DIVISION USING LK-RESTART-PARM.
+028100*----------------------------------------------------------------
+028200*                      0000-MAIN-LOGIC
+028300* MAINLINE - CONTROLS THE OVERALL FLOW OF THE RUN.
+028400*----------------------------------------------------------------
+028500 0000-MAIN-LOGIC.
+028600     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+028700     PERFORM 1700-SEARCH-DEMO-RTN THRU 1700-EXIT.
+028800     PERFORM 3000-PROCESS-TRANSACTIONS-RTN THRU 3000-EXIT.
+028900     PERFORM 2000-PROCESS-EMPLOYEES-RTN THRU 2000-EXIT.
+029000     PERFORM 9000-TERMINATE-RTN THRU 9000-EXIT.
+029100     STOP RUN.
+029200
+029300*----------------------------------------------------------------
+029400*                      1000-INITIALIZE-RTN
+029500* DISPLAYS THE ORIGINAL DATA-TYPE SHOWCASE VALUES, GETS THE
+029600* RUN-ID FOR THE AUDIT LOG, AND OPENS THE OUTPUT FILES THAT THE
+029700* TRANSACTION AND EMPLOYEE PASSES BOTH SHARE.
+029800*----------------------------------------------------------------
+029900 1000-INITIALIZE-RTN.
+030000     DISPLAY "Integer: " MY-INT.
+030100     DISPLAY "Float: " MY-FLOAT.
+030200     DISPLAY "Double: " MY-DOUBLE.
+030300     DISPLAY "Char: " MY-CHAR.
+030400     DISPLAY "String: " MY-STRING.
+030500     DISPLAY "Boolean: " MY-BOOLEAN.
+030600     PERFORM VARYING MY-NUMBER FROM 1 BY 1 UNTIL MY-NUMBER > 5
+030700         DISPLAY "Array: " MY-ARRAY-ITEM (MY-NUMBER)
+030800     END-PERFORM.
+030900     MOVE 10 TO MY-SET-ITEM (1).
+031000     MOVE 20 TO MY-SET-ITEM (2).
+031100     MOVE 30 TO MY-SET-ITEM (3).
+031200     MOVE 40 TO MY-SET-ITEM (4).
+031300     MOVE 50 TO MY-SET-ITEM (5).
+031400     PERFORM VARYING MY-NUMBER FROM 1 BY 1 UNTIL MY-NUMBER > 5
+031500         DISPLAY "Set: " MY-SET-ITEM (MY-NUMBER)
+031600     END-PERFORM.
+031700     DISPLAY "Nil: " MY-NIL.
+031800     MOVE SPACES TO WS-RESTART-KEY.
+031900     IF LK-PARM-LEN > 0
+032000         MOVE LK-PARM-TEXT (1:LK-PARM-LEN)
+032100             TO WS-RESTART-KEY (1:LK-PARM-LEN)
+032200     END-IF.
+032300     ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+032400     OPEN OUTPUT EXCEPTION-FILE.
+032500     IF WS-EXCP-STATUS = '00'
+032600         SET EXCP-FILE-OPEN TO TRUE
+032700     ELSE
+032800         DISPLAY "EXCEPTION-FILE OPEN FAILED, STATUS "
+032900                 WS-EXCP-STATUS
+033000     END-IF.
+033100     OPEN OUTPUT AUDIT-LOG.
+033200     IF WS-AUDIT-STATUS = '00'
+033300         SET AUDIT-FILE-OPEN TO TRUE
+033400     ELSE
+033500         DISPLAY "AUDIT-LOG OPEN FAILED, STATUS "
+033600                 WS-AUDIT-STATUS
+033700     END-IF.
+033800 1000-EXIT.
+033900     EXIT.
+034000
+034100*----------------------------------------------------------------
+034200*                 1700-SEARCH-DEMO-RTN
+034300* EXERCISES THE MY-SET SEARCH ALL LOOKUP AGAINST A KEY THAT IS
+034400* PRESENT AND ONE THAT IS NOT, SO DOWNSTREAM CALLERS CAN SEE
+034500* HOW 4000-SEARCH-MY-SET-RTN REPORTS FOUND/NOT-FOUND.
+034600*----------------------------------------------------------------
+034700 1700-SEARCH-DEMO-RTN.
+034800     MOVE 30 TO WS-SEARCH-KEY.
+034900     PERFORM 4000-SEARCH-MY-SET-RTN THRU 4000-EXIT.
+035000     IF SEARCH-FOUND
+035100         DISPLAY "Set lookup: " WS-SEARCH-KEY
+035200                 " found at index " MY-SET-IDX
+035300     ELSE
+035400         DISPLAY "Set lookup: " WS-SEARCH-KEY " not found"
+035500     END-IF.
+035600     MOVE 99 TO WS-SEARCH-KEY.
+035700     PERFORM 4000-SEARCH-MY-SET-RTN THRU 4000-EXIT.
+035800     IF SEARCH-FOUND
+035900         DISPLAY "Set lookup: " WS-SEARCH-KEY
+036000                 " found at index " MY-SET-IDX
+036100     ELSE
+036200         DISPLAY "Set lookup: " WS-SEARCH-KEY " not found"
+036300     END-IF.
+036400 1700-EXIT.
+036500     EXIT.
+036600
+036700*----------------------------------------------------------------
+036800*                 2000-PROCESS-EMPLOYEES-RTN
+036900* OPENS THE EMPLOYEE-MASTER FILE AND WALKS IT RECORD BY RECORD,
+037000* REPLACING THE OLD ONE-SHOT MY-STRUCT LITERAL. CHECKPOINT-FILE
+037100* AND EXTRACT-FILE ARE SPECIFIC TO THIS PASS, SO THEY OPEN HERE;
+037200* NEITHER IS WRITTEN TO OR CLOSED UNLESS IT ACTUALLY OPENED.
+037300*----------------------------------------------------------------
+037400 2000-PROCESS-EMPLOYEES-RTN.
+037500     OPEN INPUT EMPLOYEE-MASTER.
+037600     IF WS-EMP-STATUS NOT = '00'
+037700         DISPLAY "EMPLOYEE-MASTER OPEN FAILED, STATUS "
+037800                 WS-EMP-STATUS
+037900         GO TO 2000-EXIT
+038000     END-IF.
+038100     OPEN OUTPUT CHECKPOINT-FILE.
+038200     IF WS-CKPT-STATUS = '00'
+038300         SET CKPT-FILE-OPEN TO TRUE
+038400     ELSE
+038500         DISPLAY "CHECKPOINT-FILE OPEN FAILED, STATUS "
+038600                 WS-CKPT-STATUS
+038700     END-IF.
+038800     OPEN OUTPUT EXTRACT-FILE.
+038900     IF WS-EXTR-STATUS = '00'
+039000         SET EXTR-FILE-OPEN TO TRUE
+039100     ELSE
+039200         DISPLAY "EXTRACT-FILE OPEN FAILED, STATUS "
+039300                 WS-EXTR-STATUS
+039400     END-IF.
+039500     IF WS-RESTART-KEY NOT = SPACES
+039600         DISPLAY "RESTARTING AFTER " WS-RESTART-KEY
+039700         MOVE WS-RESTART-KEY TO EMP-NAME
+039800         START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-NAME
+039900             INVALID KEY
+040000                 SET EMP-EOF-YES TO TRUE
+040100         END-START
+040200     END-IF.
+040300     PERFORM 2100-READ-EMPLOYEE-RTN THRU 2100-EXIT.
+040400     PERFORM 2200-DISPLAY-EMPLOYEE-RTN THRU 2200-EXIT
+040500         UNTIL EMP-EOF-YES.
+040600     CLOSE EMPLOYEE-MASTER.
+040700     IF CKPT-FILE-OPEN
+040800         CLOSE CHECKPOINT-FILE
+040900     END-IF.
+041000 2000-EXIT.
+041100     EXIT.
+041200
+041300*----------------------------------------------------------------
+041400*                 2100-READ-EMPLOYEE-RTN
+041500* READS THE NEXT EMPLOYEE-MASTER RECORD, SETTING THE EOF SWITCH
+041600* WHEN THE FILE IS EXHAUSTED.
+041700*----------------------------------------------------------------
+041800 2100-READ-EMPLOYEE-RTN.
+041900     IF EMP-EOF-NO
+042000         READ EMPLOYEE-MASTER NEXT RECORD
+042100             AT END
+042200                 SET EMP-EOF-YES TO TRUE
+042300             NOT AT END
+042400                 ADD 1 TO WS-EMP-COUNT
+042500                 ADD 1 TO WS-CKPT-COUNTER
+042600                 IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+042700                     PERFORM 2110-WRITE-CHECKPOINT-RTN
+042800                         THRU 2110-EXIT
+042900                     MOVE ZERO TO WS-CKPT-COUNTER
+043000                 END-IF
+043100         END-READ
+043200     END-IF.
+043300 2100-EXIT.
+043400     EXIT.
+043500
+043600*----------------------------------------------------------------
+043700*              2110-WRITE-CHECKPOINT-RTN
+043800* WRITES A CHECKPOINT RECORD NAMING THE LAST RECORD PROCESSED,
+043900* SO A RERUN CAN RESTART JUST PAST IT.
+044000*----------------------------------------------------------------
+044100 2110-WRITE-CHECKPOINT-RTN.
+044200     IF CKPT-FILE-OPEN
+044300         MOVE EMP-NAME TO CKPT-LAST-NAME
+044400         MOVE WS-EMP-COUNT TO CKPT-COUNT
+044500         WRITE CKPT-RECORD
+044600     END-IF.
+044700 2110-EXIT.
+044800     EXIT.
+044900
+045000*----------------------------------------------------------------
+045100*                 2200-DISPLAY-EMPLOYEE-RTN
+045200* DISPLAYS ONE EMPLOYEE AND ADVANCES TO THE NEXT RECORD.
+045300*----------------------------------------------------------------
+045400 2200-DISPLAY-EMPLOYEE-RTN.
+045500     PERFORM 2300-VALIDATE-EMPLOYEE-RTN THRU 2300-EXIT.
+045600     DISPLAY "Struct: Name = " EMP-NAME " Age = " EMP-AGE
+045700             " Valid = " MY-BOOLEAN.
+045800     PERFORM 2210-WRITE-EXTRACT-RTN THRU 2210-EXIT.
+045900     PERFORM 2100-READ-EMPLOYEE-RTN THRU 2100-EXIT.
+046000 2200-EXIT.
+046100     EXIT.
+046200
+046300*----------------------------------------------------------------
+046400*              2210-WRITE-EXTRACT-RTN
+046500* WRITES ONE EMPLOYEE DETAIL ROW TO EXTRACT-FILE FOR THE
+046600* DOWNSTREAM FINANCE FEED.
+046700*----------------------------------------------------------------
+046800 2210-WRITE-EXTRACT-RTN.
+046900     IF EXTR-FILE-OPEN
+047000         SET EXTR-EMPLOYEE-REC TO TRUE
+047100         MOVE EMP-NAME TO EXTR-EMP-NAME
+047200         MOVE EMP-AGE TO EXTR-EMP-AGE
+047300         WRITE EXTR-RECORD
+047400     END-IF.
+047500 2210-EXIT.
+047600     EXIT.
+047700
+047800*----------------------------------------------------------------
+047900*              2300-VALIDATE-EMPLOYEE-RTN
+048000* EDITS THE CURRENT EMPLOYEE RECORD - AGE RANGE AND NON-BLANK
+048100* NAME - AND SETS MY-BOOLEAN TO REFLECT THE OUTCOME. FAILING
+048200* RECORDS ARE WRITTEN TO EXCEPTION-FILE WITH A REASON CODE.
+048300*----------------------------------------------------------------
+048400 2300-VALIDATE-EMPLOYEE-RTN.
+048500     SET RECORD-VALID TO TRUE.
+048600     MOVE SPACES TO WS-REASON-CODE.
+048700     MOVE SPACES TO WS-REASON-TEXT.
+048800     IF EMP-NAME = SPACES
+048900         SET RECORD-INVALID TO TRUE
+049000         MOVE 'NAME' TO WS-REASON-CODE
+049100         MOVE 'EMPLOYEE NAME IS BLANK' TO WS-REASON-TEXT
+049200     END-IF.
+049300     IF RECORD-VALID
+049400         IF EMP-AGE < WS-MIN-AGE OR EMP-AGE > WS-MAX-AGE
+049500             SET RECORD-INVALID TO TRUE
+049600             MOVE 'NAGE' TO WS-REASON-CODE
+049700             MOVE 'EMPLOYEE AGE OUT OF RANGE' TO WS-REASON-TEXT
+049800         END-IF
+049900     END-IF.
+050000     IF RECORD-INVALID
+050100         PERFORM 2330-WRITE-EXCEPTION-RTN THRU 2330-EXIT
+050200     END-IF.
+050300 2300-EXIT.
+050400     EXIT.
+050500
+050600*----------------------------------------------------------------
+050700*              2330-WRITE-EXCEPTION-RTN
+050800* WRITES THE CURRENT EMPLOYEE AND REASON TO EXCEPTION-FILE.
+050900*----------------------------------------------------------------
+051000 2330-WRITE-EXCEPTION-RTN.
+051100     IF EXCP-FILE-OPEN
+051200         MOVE EMP-NAME TO EXCEP-NAME
+051300         MOVE EMP-AGE TO EXCEP-AGE
+051400         MOVE WS-REASON-CODE TO EXCEP-REASON-CODE
+051500         MOVE WS-REASON-TEXT TO EXCEP-REASON-TEXT
+051600         WRITE EXCEP-RECORD
+051700         ADD 1 TO WS-EXCP-COUNT
+051800     END-IF.
+051900 2330-EXIT.
+052000     EXIT.
+052100
+052200*----------------------------------------------------------------
+052300*              3000-PROCESS-TRANSACTIONS-RTN
+052400* OPENS THE DAILY TRANSACTION FILE AND ROLLS EACH TRANSACTION
+052500* INTO THE MY-MAP CATEGORY-TOTALS TABLE.
+052600*----------------------------------------------------------------
+052700 3000-PROCESS-TRANSACTIONS-RTN.
+052800     OPEN INPUT TRANSACTION-FILE.
+052900     IF WS-TRANS-STATUS NOT = '00'
+053000         DISPLAY "TRANSACTION-FILE OPEN FAILED, STATUS "
+053100                 WS-TRANS-STATUS
+053200         GO TO 3000-EXIT
+053300     END-IF.
+053400     PERFORM 3100-READ-TRANSACTION-RTN THRU 3100-EXIT.
+053500     PERFORM 3200-APPLY-TRANSACTION-RTN THRU 3200-EXIT
+053600         UNTIL TRANS-EOF-YES.
+053700     CLOSE TRANSACTION-FILE.
+053800 3000-EXIT.
+053900     EXIT.
+054000
+054100*----------------------------------------------------------------
+054200*              3100-READ-TRANSACTION-RTN
+054300* READS THE NEXT TRANSACTION RECORD, SETTING THE EOF SWITCH
+054400* WHEN THE FILE IS EXHAUSTED.
+054500*----------------------------------------------------------------
+054600 3100-READ-TRANSACTION-RTN.
+054700     READ TRANSACTION-FILE
+054800         AT END
+054900             SET TRANS-EOF-YES TO TRUE
+055000         NOT AT END
+055100             ADD 1 TO WS-TRANS-COUNT
+055200     END-READ.
+055300 3100-EXIT.
+055400     EXIT.
+055500
+055600*----------------------------------------------------------------
+055700*              3200-APPLY-TRANSACTION-RTN
+055800* LOOKS UP (OR ADDS) THE TRANSACTION'S CATEGORY IN MY-MAP-KEY
+055900* AND ACCUMULATES THE EXTENDED AMOUNT INTO MY-MAP-VALUE. NEW
+056000* CATEGORIES ARE ONLY ADDED WHILE MY-MAP HAS ROOM LEFT; A
+056100* CATEGORY THAT WOULD OVERFLOW THE TABLE IS ROUTED TO
+056200* EXCEPTION-FILE INSTEAD OF GROWING MY-MAP-KEY/MY-MAP-VALUE
+056300* PAST THEIR OCCURS LIMIT. BOTH THE EXTENDED-PRICE COMPUTE AND
+056400* THE CATEGORY-TOTAL COMPUTE ARE SIZE-ERROR CHECKED; EITHER
+056500* OVERFLOW IS ROUTED TO EXCEPTION-FILE INSTEAD OF BEING ALLOWED
+056600* TO TRUNCATE SILENTLY.
+056700*----------------------------------------------------------------
+056800 3200-APPLY-TRANSACTION-RTN.
+056900     SET WS-CAT-NOT-FOUND TO TRUE.
+057000     SET CATEGORY-TABLE-OK TO TRUE.
+057100     PERFORM 3210-SCAN-CATEGORY-RTN THRU 3210-EXIT
+057200         VARYING WS-MAP-IDX FROM 1 BY 1
+057300         UNTIL WS-MAP-IDX > WS-MAP-COUNT
+057400            OR WS-CAT-FOUND.
+057500     IF WS-CAT-NOT-FOUND
+057600         IF WS-MAP-COUNT < WS-MAP-MAX
+057700             ADD 1 TO WS-MAP-COUNT
+057800             MOVE WS-MAP-COUNT TO WS-MAP-IDX
+057900             MOVE TRANS-CATEGORY TO MY-MAP-KEY (WS-MAP-IDX)
+058000         ELSE
+058100             SET CATEGORY-TABLE-FULL TO TRUE
+058200             PERFORM 3230-WRITE-CATEGORY-OVERFLOW-RTN
+058300                 THRU 3230-EXIT
+058400         END-IF
+058500     END-IF.
+058600     IF CATEGORY-TABLE-OK
+058700         MOVE TRANS-PRICE TO MY-FLOAT
+058800         COMPUTE MY-DOUBLE ROUNDED = TRANS-QTY * MY-FLOAT
+058900             ON SIZE ERROR
+059000                 PERFORM 3220-WRITE-PRICE-EXCEPTION-RTN THRU
+059100                     3220-EXIT
+059200                 MOVE ZERO TO MY-DOUBLE
+059300         END-COMPUTE
+059400         MOVE MY-DOUBLE TO WS-EXT-PRICE-DISPLAY
+059500         DISPLAY "Extended Price: " WS-EXT-PRICE-DISPLAY
+059600         MOVE MY-MAP-VALUE (WS-MAP-IDX) TO WS-AUDIT-AMT-DISPLAY
+059700         MOVE WS-AUDIT-AMT-DISPLAY TO WS-AUDIT-OLD-VALUE
+059800         SET CATEGORY-TOTAL-OK TO TRUE
+059900         COMPUTE MY-MAP-VALUE (WS-MAP-IDX) ROUNDED =
+060000             MY-MAP-VALUE (WS-MAP-IDX) + MY-DOUBLE
+060100             ON SIZE ERROR
+060200                 PERFORM 3240-WRITE-CATEGORY-TOTAL-EXCEPTION-RTN
+060300                     THRU 3240-EXIT
+060400                 SET CATEGORY-TOTAL-OVERFLOWED TO TRUE
+060500         END-COMPUTE
+060600         IF CATEGORY-TOTAL-OK
+060700             MOVE MY-MAP-VALUE (WS-MAP-IDX)
+060800                 TO WS-AUDIT-AMT-DISPLAY
+060900             MOVE WS-AUDIT-AMT-DISPLAY TO WS-AUDIT-NEW-VALUE
+061000             MOVE MY-MAP-KEY (WS-MAP-IDX) TO WS-AUDIT-FIELD-NAME
+061100             PERFORM 8000-WRITE-AUDIT-RTN THRU 8000-EXIT
+061200         END-IF
+061300     END-IF.
+061400     PERFORM 3100-READ-TRANSACTION-RTN THRU 3100-EXIT.
+061500 3200-EXIT.
+061600     EXIT.
+061700
+061800*----------------------------------------------------------------
+061900*              3210-SCAN-CATEGORY-RTN
+062000* TESTS ONE MY-MAP-KEY ENTRY AGAINST THE CURRENT TRANSACTION'S
+062100* CATEGORY.
+062200*----------------------------------------------------------------
+062300 3210-SCAN-CATEGORY-RTN.
+062400     IF MY-MAP-KEY (WS-MAP-IDX) = TRANS-CATEGORY
+062500         SET WS-CAT-FOUND TO TRUE
+062600     END-IF.
+062700 3210-EXIT.
+062800     EXIT.
+062900
+063000*----------------------------------------------------------------
+063100*              3220-WRITE-PRICE-EXCEPTION-RTN
+063200* WRITES A TRANSACTION WHOSE EXTENDED-PRICE COMPUTE OVERFLOWED
+063300* TO EXCEPTION-FILE SO IT CAN BE RESEARCHED AND RE-RUN.
+063400*----------------------------------------------------------------
+063500 3220-WRITE-PRICE-EXCEPTION-RTN.
+063600     DISPLAY "EXTENDED PRICE OVERFLOWED FOR CATEGORY "
+063700             TRANS-CATEGORY.
+063800     IF EXCP-FILE-OPEN
+063900         MOVE TRANS-CATEGORY TO EXCEP-NAME
+064000         MOVE ZERO TO EXCEP-AGE
+064100         MOVE 'PRCE' TO EXCEP-REASON-CODE
+064200         MOVE 'EXTENDED PRICE COMPUTE OVERFLOWED' TO
+064300             EXCEP-REASON-TEXT
+064400         WRITE EXCEP-RECORD
+064500         ADD 1 TO WS-EXCP-COUNT
+064600     END-IF.
+064700 3220-EXIT.
+064800     EXIT.
+064900
+065000*----------------------------------------------------------------
+065100*              3230-WRITE-CATEGORY-OVERFLOW-RTN
+065200* WRITES A TRANSACTION WHOSE CATEGORY WOULD HAVE OVERFLOWED
+065300* MY-MAP TO EXCEPTION-FILE INSTEAD OF GROWING THE TABLE PAST
+065400* ITS OCCURS LIMIT.
+065500*----------------------------------------------------------------
+065600 3230-WRITE-CATEGORY-OVERFLOW-RTN.
+065700     DISPLAY "CATEGORY TABLE FULL, DROPPING " TRANS-CATEGORY.
+065800     IF EXCP-FILE-OPEN
+065900         MOVE TRANS-CATEGORY TO EXCEP-NAME
+066000         MOVE ZERO TO EXCEP-AGE
+066100         MOVE 'CFUL' TO EXCEP-REASON-CODE
+066200         MOVE 'CATEGORY TABLE FULL - ROW DROPPED' TO
+066300             EXCEP-REASON-TEXT
+066400         WRITE EXCEP-RECORD
+066500         ADD 1 TO WS-EXCP-COUNT
+066600     END-IF.
+066700 3230-EXIT.
+066800     EXIT.
+066900
+067000*----------------------------------------------------------------
+067100*              3240-WRITE-CATEGORY-TOTAL-EXCEPTION-RTN
+067200* WRITES A TRANSACTION WHOSE CATEGORY-TOTAL COMPUTE OVERFLOWED
+067300* MY-MAP-VALUE TO EXCEPTION-FILE. THE TOTAL ITSELF IS LEFT AT
+067400* ITS PRIOR VALUE SINCE THE COMPUTE NEVER TOOK EFFECT.
+067500*----------------------------------------------------------------
+067600 3240-WRITE-CATEGORY-TOTAL-EXCEPTION-RTN.
+067700     DISPLAY "CATEGORY TOTAL OVERFLOWED FOR CATEGORY "
+067800             TRANS-CATEGORY.
+067900     IF EXCP-FILE-OPEN
+068000         MOVE TRANS-CATEGORY TO EXCEP-NAME
+068100         MOVE ZERO TO EXCEP-AGE
+068200         MOVE 'CTOT' TO EXCEP-REASON-CODE
+068300         MOVE 'CATEGORY TOTAL COMPUTE OVERFLOWED' TO
+068400             EXCEP-REASON-TEXT
+068500         WRITE EXCEP-RECORD
+068600         ADD 1 TO WS-EXCP-COUNT
+068700     END-IF.
+068800 3240-EXIT.
+068900     EXIT.
+069000
+069100*----------------------------------------------------------------
+069200*              4000-SEARCH-MY-SET-RTN
+069300* BINARY-SEARCHES MY-SET-ITEM FOR WS-SEARCH-KEY. ON RETURN,
+069400* SEARCH-FOUND/SEARCH-NOT-FOUND REPORTS THE OUTCOME AND, WHEN
+069500* FOUND, MY-SET-IDX POINTS AT THE MATCHING OCCURRENCE.
+069600*----------------------------------------------------------------
+069700 4000-SEARCH-MY-SET-RTN.
+069800     SET SEARCH-NOT-FOUND TO TRUE.
+069900     SET MY-SET-IDX TO 1.
+070000     SEARCH ALL MY-SET-ITEM
+070100         WHEN MY-SET-ITEM (MY-SET-IDX) = WS-SEARCH-KEY
+070200             SET SEARCH-FOUND TO TRUE
+070300     END-SEARCH.
+070400 4000-EXIT.
+070500     EXIT.
+070600
+070700*----------------------------------------------------------------
+070800*                      8000-WRITE-AUDIT-RTN
+070900* WRITES ONE AUDIT-LOG RECORD CARRYING THE RUN-ID, THE CURRENT
+071000* TIME, AND THE FIELD NAME/OLD VALUE/NEW VALUE STAGED BY THE
+071100* CALLER. CALLERS MOVE INTO WS-AUDIT-FIELD-NAME, WS-AUDIT-
+071200* OLD-VALUE, AND WS-AUDIT-NEW-VALUE BEFORE PERFORMING THIS.
+071300*----------------------------------------------------------------
+071400 8000-WRITE-AUDIT-RTN.
+071500     IF AUDIT-FILE-OPEN
+071600         ACCEPT WS-AUDIT-TIMESTAMP FROM TIME
+071700         MOVE WS-RUN-ID TO AUDIT-RUN-ID
+071800         MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+071900         MOVE WS-AUDIT-FIELD-NAME TO AUDIT-FIELD-NAME
+072000         MOVE WS-AUDIT-OLD-VALUE TO AUDIT-OLD-VALUE
+072100         MOVE WS-AUDIT-NEW-VALUE TO AUDIT-NEW-VALUE
+072200         WRITE AUDIT-RECORD
+072300     END-IF.
+072400 8000-EXIT.
+072500     EXIT.
+072600
+072700*----------------------------------------------------------------
+072800*                      9000-TERMINATE-RTN
+072900* END-OF-RUN HOUSEKEEPING - HEADCOUNT AND CATEGORY TOTALS.
+073000* EXTRACT-FILE'S CATEGORY ROWS ARE ONLY WRITTEN, AND THE FILE
+073100* ONLY CLOSED, IF EXTRACT-FILE ACTUALLY OPENED BACK IN THE
+073200* EMPLOYEE PASS.
+073300*----------------------------------------------------------------
+073400 9000-TERMINATE-RTN.
+073500     DISPLAY "Employees processed: " WS-EMP-COUNT.
+073600     DISPLAY "Exceptions written: " WS-EXCP-COUNT.
+073700     DISPLAY "Transactions processed: " WS-TRANS-COUNT.
+073800     PERFORM 9100-DISPLAY-CATEGORY-RTN THRU 9100-EXIT
+073900         VARYING WS-MAP-IDX FROM 1 BY 1
+074000         UNTIL WS-MAP-IDX > WS-MAP-COUNT.
+074100     IF EXTR-FILE-OPEN
+074200         PERFORM 9110-WRITE-CATEGORY-EXTRACT-RTN THRU 9110-EXIT
+074300             VARYING WS-MAP-IDX FROM 1 BY 1
+074400             UNTIL WS-MAP-IDX > WS-MAP-COUNT
+074500         CLOSE EXTRACT-FILE
+074600     END-IF.
+074700     IF EXCP-FILE-OPEN
+074800         CLOSE EXCEPTION-FILE
+074900     END-IF.
+075000     IF AUDIT-FILE-OPEN
+075100         CLOSE AUDIT-LOG
+075200     END-IF.
+075300 9000-EXIT.
+075400     EXIT.
+075500
+075600*----------------------------------------------------------------
+075700*              9100-DISPLAY-CATEGORY-RTN
+075800* DISPLAYS ONE CATEGORY-TOTALS ENTRY.
+075900*----------------------------------------------------------------
+076000 9100-DISPLAY-CATEGORY-RTN.
+076100     DISPLAY "Map: " MY-MAP-KEY (WS-MAP-IDX)
+076200             " -> " MY-MAP-VALUE (WS-MAP-IDX).
+076300 9100-EXIT.
+076400     EXIT.
+076500
+076600*----------------------------------------------------------------
+076700*              9110-WRITE-CATEGORY-EXTRACT-RTN
+076800* WRITES ONE CATEGORY-TOTALS ROW TO EXTRACT-FILE FOR THE
+076900* DOWNSTREAM FINANCE FEED.
+077000*----------------------------------------------------------------
+077100 9110-WRITE-CATEGORY-EXTRACT-RTN.
+077200     SET EXTR-CATEGORY-REC TO TRUE.
+077300     MOVE MY-MAP-KEY (WS-MAP-IDX) TO EXTR-CAT-KEY.
+077400     MOVE MY-MAP-VALUE (WS-MAP-IDX) TO EXTR-CAT-TOTAL.
+077500     WRITE EXTR-RECORD.
+077600 9110-EXIT.
+077700     EXIT.
