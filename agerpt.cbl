@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AgeBracketReport.
+000300 AUTHOR. D-MCCORMICK.
+000400 INSTALLATION. DL-DATA-PROCESSING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/2026  DJM  ORIGINAL - CONTROL-BREAK AGE-BRACKET SUMMARY
+001100*                  REPORT OFF EMPLOYEE-MASTER, READ IN AGE
+001200*                  ORDER VIA THE ALTERNATE KEY.
+001300* 08/09/2026  DJM  EMP-RECORD NOW COMES FROM THE SHARED EMPREC
+001400*                  COPYBOOK INSTEAD OF BEING RETYPED HERE.
+001500* 08/09/2026  DJM  0000-MAIN-LOGIC NO LONGER RUNS THE REPORT
+001600*                  PASS IF EITHER FILE FAILED TO OPEN, AND
+001700*                  9000-TERMINATE-RTN ONLY CLOSES WHAT ACTUALLY
+001800*                  OPENED.
+001900*----------------------------------------------------------------
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS EMP-NAME
+002800         ALTERNATE RECORD KEY IS EMP-AGE WITH DUPLICATES
+002900         FILE STATUS IS WS-EMP-STATUS.
+003000     SELECT REPORT-FILE ASSIGN TO "AGERPT"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-RPT-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*----------------------------------------------------------------
+003700* EMPLOYEE-MASTER - SAME NAME/AGE LAYOUT AS DATAVAR READS.
+003800*----------------------------------------------------------------
+003900 FD  EMPLOYEE-MASTER
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY EMPREC.
+004200*----------------------------------------------------------------
+004300* REPORT-FILE - PRINT LINES FOR THE AGE-BRACKET SUMMARY.
+004400*----------------------------------------------------------------
+004500 FD  REPORT-FILE
+004600     LABEL RECORDS ARE OMITTED.
+004700 01  PRINT-LINE              PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000*----------------------------------------------------------------
+005100* I/O CONTROLS.
+005200*----------------------------------------------------------------
+005300 01  WS-EMP-STATUS        PIC X(02) VALUE '00'.
+005400 01  WS-RPT-STATUS        PIC X(02) VALUE '00'.
+005500 01  WS-EMP-EOF-SWITCH    PIC X(01) VALUE 'N'.
+005600     88  EMP-EOF-YES                   VALUE 'Y'.
+005700     88  EMP-EOF-NO                    VALUE 'N'.
+005800 01  WS-EMP-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+005900     88  EMP-FILE-OPEN                 VALUE 'Y'.
+006000     88  EMP-FILE-NOT-OPEN             VALUE 'N'.
+006100 01  WS-RPT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+006200     88  RPT-FILE-OPEN                 VALUE 'Y'.
+006300     88  RPT-FILE-NOT-OPEN             VALUE 'N'.
+006400*----------------------------------------------------------------
+006500* RUN-DATE AND PAGE CONTROL.
+006600*----------------------------------------------------------------
+006700 01  WS-RUN-DATE          PIC 9(08) VALUE ZERO.
+006800 01  WS-RUN-DATE-GROUP REDEFINES WS-RUN-DATE.
+006900     05  WS-RUN-YYYY          PIC 9(04).
+007000     05  WS-RUN-MM            PIC 9(02).
+007100     05  WS-RUN-DD            PIC 9(02).
+007200 01  WS-RUN-DATE-ED       PIC X(10) VALUE SPACES.
+007300 01  WS-PAGE-NO           PIC 9(03) VALUE ZERO.
+007400 01  WS-LINES-ON-PAGE     PIC 9(02) VALUE ZERO.
+007500 01  WS-MAX-LINES         PIC 9(02) VALUE 15.
+007600*----------------------------------------------------------------
+007700* CONTROL-BREAK FIELDS.
+007800*----------------------------------------------------------------
+007900 01  WS-CURR-BRACKET      PIC X(10) VALUE SPACES.
+008000 01  WS-PREV-BRACKET      PIC X(10) VALUE SPACES.
+008100 01  WS-BRACKET-COUNT     PIC 9(05) COMP VALUE ZERO.
+008200 01  WS-GRAND-COUNT       PIC 9(05) COMP VALUE ZERO.
+008300*----------------------------------------------------------------
+008400* REPORT LINE LAYOUTS.
+008500*----------------------------------------------------------------
+008600 01  WS-HEADER-1.
+008700     05  FILLER               PIC X(10) VALUE SPACES.
+008800     05  FILLER               PIC X(30)
+008900                        VALUE 'EMPLOYEE AGE BRACKET SUMMARY'.
+009000     05  FILLER               PIC X(10) VALUE SPACES.
+009100     05  FILLER               PIC X(10) VALUE 'RUN DATE: '.
+009200     05  H1-RUN-DATE          PIC X(10) VALUE SPACES.
+009300     05  FILLER               PIC X(06) VALUE ' PAGE '.
+009400     05  H1-PAGE-NO           PIC ZZ9.
+009500 01  WS-HEADER-2.
+009600     05  FILLER               PIC X(10) VALUE SPACES.
+009700     05  FILLER               PIC X(20) VALUE 'EMPLOYEE NAME'.
+009800     05  FILLER               PIC X(05) VALUE SPACES.
+009900     05  FILLER               PIC X(03) VALUE 'AGE'.
+010000 01  WS-DETAIL-LINE.
+010100     05  FILLER               PIC X(10) VALUE SPACES.
+010200     05  DL-EMP-NAME          PIC X(20).
+010300     05  FILLER               PIC X(05) VALUE SPACES.
+010400     05  DL-EMP-AGE           PIC ZZ9.
+010500 01  WS-SUBTOTAL-LINE.
+010600     05  FILLER               PIC X(10) VALUE SPACES.
+010700     05  FILLER               PIC X(09) VALUE 'BRACKET '.
+010800     05  ST-BRACKET           PIC X(10).
+010900     05  FILLER               PIC X(12) VALUE ' SUBTOTAL = '.
+011000     05  ST-COUNT             PIC ZZZZ9.
+011100 01  WS-GRAND-TOTAL-LINE.
+011200     05  FILLER               PIC X(10) VALUE SPACES.
+011300     05  FILLER               PIC X(22) VALUE
+011400                              'GRAND TOTAL EMPLOYEES '.
+011500     05  FILLER               PIC X(03) VALUE '= '.
+011600     05  GT-COUNT             PIC ZZZZ9.
+011700
+011800 PROCEDURE DIVISION.
+011900*----------------------------------------------------------------
+012000*                      0000-MAIN-LOGIC
+012100* MAINLINE - CONTROLS THE OVERALL FLOW OF THE RUN.
+012200*----------------------------------------------------------------
+012300 0000-MAIN-LOGIC.
+012400     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+012500     IF EMP-FILE-OPEN AND RPT-FILE-OPEN
+012600         PERFORM 2000-PRODUCE-REPORT-RTN THRU 2000-EXIT
+012700     END-IF.
+012800     PERFORM 9000-TERMINATE-RTN THRU 9000-EXIT.
+012900     STOP RUN.
+013000
+013100*----------------------------------------------------------------
+013200*                      1000-INITIALIZE-RTN
+013300* OPENS THE FILES, GETS THE RUN DATE, AND POSITIONS
+013400* EMPLOYEE-MASTER AT THE LOWEST AGE VIA THE ALTERNATE KEY.
+013500*----------------------------------------------------------------
+013600 1000-INITIALIZE-RTN.
+013700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+013800     STRING WS-RUN-MM    DELIMITED BY SIZE
+013900            '/'          DELIMITED BY SIZE
+014000            WS-RUN-DD    DELIMITED BY SIZE
+014100            '/'          DELIMITED BY SIZE
+014200            WS-RUN-YYYY  DELIMITED BY SIZE
+014300            INTO WS-RUN-DATE-ED.
+014400     OPEN INPUT EMPLOYEE-MASTER.
+014500     IF WS-EMP-STATUS NOT = '00'
+014600         DISPLAY "EMPLOYEE-MASTER OPEN FAILED, STATUS "
+014700                 WS-EMP-STATUS
+014800         GO TO 1000-EXIT
+014900     END-IF.
+015000     SET EMP-FILE-OPEN TO TRUE.
+015100     OPEN OUTPUT REPORT-FILE.
+015200     IF WS-RPT-STATUS NOT = '00'
+015300         DISPLAY "REPORT-FILE OPEN FAILED, STATUS "
+015400                 WS-RPT-STATUS
+015500         GO TO 1000-EXIT
+015600     END-IF.
+015700     SET RPT-FILE-OPEN TO TRUE.
+015800     MOVE ZERO TO EMP-AGE.
+015900     START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-AGE
+016000         INVALID KEY
+016100             SET EMP-EOF-YES TO TRUE
+016200     END-START.
+016300 1000-EXIT.
+016400     EXIT.
+016500
+016600*----------------------------------------------------------------
+016700*                 2000-PRODUCE-REPORT-RTN
+016800* READS EMPLOYEE-MASTER IN AGE ORDER AND DRIVES THE CONTROL
+016900* BREAK ON AGE BRACKET.
+017000*----------------------------------------------------------------
+017100 2000-PRODUCE-REPORT-RTN.
+017200     PERFORM 2100-READ-EMPLOYEE-RTN THRU 2100-EXIT.
+017300     PERFORM 2200-DETAIL-RTN THRU 2200-EXIT
+017400         UNTIL EMP-EOF-YES.
+017500     IF WS-PREV-BRACKET NOT = SPACES
+017600         PERFORM 2300-PRINT-SUBTOTAL-RTN THRU 2300-EXIT
+017700     END-IF.
+017800 2000-EXIT.
+017900     EXIT.
+018000
+018100*----------------------------------------------------------------
+018200*                 2100-READ-EMPLOYEE-RTN
+018300* READS THE NEXT EMPLOYEE-MASTER RECORD IN KEY-OF-REFERENCE
+018400* (AGE) ORDER, SETTING THE EOF SWITCH WHEN EXHAUSTED.
+018500*----------------------------------------------------------------
+018600 2100-READ-EMPLOYEE-RTN.
+018700     IF EMP-EOF-NO
+018800         READ EMPLOYEE-MASTER NEXT RECORD
+018900             AT END
+019000                 SET EMP-EOF-YES TO TRUE
+019100         END-READ
+019200     END-IF.
+019300 2100-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------------
+019700*                 2200-DETAIL-RTN
+019800* CLASSIFIES THE CURRENT EMPLOYEE INTO AN AGE BRACKET, BREAKS
+019900* AND PRINTS A SUBTOTAL WHEN THE BRACKET CHANGES, THEN PRINTS
+020000* THE DETAIL LINE AND ADVANCES TO THE NEXT RECORD.
+020100*----------------------------------------------------------------
+020200 2200-DETAIL-RTN.
+020300     PERFORM 2210-CLASSIFY-AGE-RTN THRU 2210-EXIT.
+020400     IF WS-CURR-BRACKET NOT = WS-PREV-BRACKET
+020500         IF WS-PREV-BRACKET NOT = SPACES
+020600             PERFORM 2300-PRINT-SUBTOTAL-RTN THRU 2300-EXIT
+020700         END-IF
+020800         MOVE WS-CURR-BRACKET TO WS-PREV-BRACKET
+020900         MOVE ZERO TO WS-BRACKET-COUNT
+021000     END-IF.
+021100     PERFORM 2400-PRINT-DETAIL-RTN THRU 2400-EXIT.
+021200     ADD 1 TO WS-BRACKET-COUNT.
+021300     ADD 1 TO WS-GRAND-COUNT.
+021400     PERFORM 2100-READ-EMPLOYEE-RTN THRU 2100-EXIT.
+021500 2200-EXIT.
+021600     EXIT.
+021700
+021800*----------------------------------------------------------------
+021900*                 2210-CLASSIFY-AGE-RTN
+022000* SETS WS-CURR-BRACKET FROM THE CURRENT EMPLOYEE'S AGE.
+022100*----------------------------------------------------------------
+022200 2210-CLASSIFY-AGE-RTN.
+022300     IF EMP-AGE < 30
+022400         MOVE 'UNDER 30  ' TO WS-CURR-BRACKET
+022500     ELSE
+022600         IF EMP-AGE < 50
+022700             MOVE '30-49     ' TO WS-CURR-BRACKET
+022800         ELSE
+022900             MOVE '50 AND UP ' TO WS-CURR-BRACKET
+023000         END-IF
+023100     END-IF.
+023200 2210-EXIT.
+023300     EXIT.
+023400
+023500*----------------------------------------------------------------
+023600*                 2300-PRINT-SUBTOTAL-RTN
+023700* PRINTS THE SUBTOTAL LINE FOR THE BRACKET JUST COMPLETED.
+023800*----------------------------------------------------------------
+023900 2300-PRINT-SUBTOTAL-RTN.
+024000     MOVE WS-PREV-BRACKET TO ST-BRACKET.
+024100     MOVE WS-BRACKET-COUNT TO ST-COUNT.
+024200     WRITE PRINT-LINE FROM WS-SUBTOTAL-LINE.
+024300     ADD 1 TO WS-LINES-ON-PAGE.
+024400 2300-EXIT.
+024500     EXIT.
+024600
+024700*----------------------------------------------------------------
+024800*                 2400-PRINT-DETAIL-RTN
+024900* PRINTS ONE EMPLOYEE DETAIL LINE, HEADING A NEW PAGE FIRST
+025000* WHEN THE CURRENT PAGE IS FULL.
+025100*----------------------------------------------------------------
+025200 2400-PRINT-DETAIL-RTN.
+025300     IF WS-LINES-ON-PAGE = ZERO
+025400         OR WS-LINES-ON-PAGE >= WS-MAX-LINES
+025500         PERFORM 2410-PRINT-HEADERS-RTN THRU 2410-EXIT
+025600     END-IF.
+025700     MOVE EMP-NAME TO DL-EMP-NAME.
+025800     MOVE EMP-AGE TO DL-EMP-AGE.
+025900     WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+026000     ADD 1 TO WS-LINES-ON-PAGE.
+026100 2400-EXIT.
+026200     EXIT.
+026300
+026400*----------------------------------------------------------------
+026500*                 2410-PRINT-HEADERS-RTN
+026600* STARTS A NEW PAGE - PAGE HEADER, RUN DATE, AND COLUMN TITLES.
+026700*----------------------------------------------------------------
+026800 2410-PRINT-HEADERS-RTN.
+026900     ADD 1 TO WS-PAGE-NO.
+027000     MOVE WS-RUN-DATE-ED TO H1-RUN-DATE.
+027100     MOVE WS-PAGE-NO TO H1-PAGE-NO.
+027200     WRITE PRINT-LINE FROM WS-HEADER-1.
+027300     WRITE PRINT-LINE FROM WS-HEADER-2.
+027400     MOVE ZERO TO WS-LINES-ON-PAGE.
+027500 2410-EXIT.
+027600     EXIT.
+027700
+027800*----------------------------------------------------------------
+027900*                      9000-TERMINATE-RTN
+028000* PRINTS THE GRAND TOTAL LINE AND CLOSES THE FILES.
+028100*----------------------------------------------------------------
+028200 9000-TERMINATE-RTN.
+028300     MOVE WS-GRAND-COUNT TO GT-COUNT.
+028400     IF RPT-FILE-OPEN
+028500         WRITE PRINT-LINE FROM WS-GRAND-TOTAL-LINE
+028600     END-IF.
+028700     IF EMP-FILE-OPEN
+028800         CLOSE EMPLOYEE-MASTER
+028900     END-IF.
+029000     IF RPT-FILE-OPEN
+029100         CLOSE REPORT-FILE
+029200     END-IF.
+029300 9000-EXIT.
+029400     EXIT.
