@@ -0,0 +1,64 @@
+//DATAVRUN JOB (ACCTNO),'NIGHTLY DATATYPES RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DATAVRUN - NIGHTLY BATCH CYCLE FOR THE EMPLOYEE/TRANSACTION   *
+//*            PROCESSING SUITE (DATAVAR) AND THE AGE BRACKET     *
+//*            SUMMARY REPORT (AGERPT).                           *
+//*                                                                *
+//* STEP010  RUNS DATAVAR AGAINST THE EMPLOYEE MASTER AND THE      *
+//*          DAY'S TRANSACTION FILE.  ON A RESTART AFTER AN        *
+//*          ABEND, SUPPLY THE LAST CHECKPOINTED EMPLOYEE NAME     *
+//*          ON THE PARM= OPERAND SO THE RUN SKIPS RECORDS         *
+//*          ALREADY PROCESSED - SEE THE CHECKPOINT-FILE DD.  THE   *
+//*          PARM TEXT IS RECEIVED VIA LINKAGE SECTION, NOT THE     *
+//*          COMMAND LINE, SO IT TAKES EFFECT REGARDLESS OF HOW     *
+//*          THE STEP IS INVOKED.  ITS FOUR OUTPUT DDS ARE GDGS SO   *
+//*          EACH NORMAL NIGHTLY RUN ROLLS TO A NEW GENERATION       *
+//*          INSTEAD OF APPENDING TO THE PRIOR NIGHT'S DATA.  THE    *
+//*          ABNORMAL-TERMINATION DISPOSITION IS CATLG, NOT DELETE,  *
+//*          SO AN ABEND LEAVES THE CHECKPOINT (AND THE EXCEPTION/   *
+//*          AUDIT TRAIL) ON DISK FOR AN OPERATOR TO READ.           *
+//*          TO RESTART AFTER AN ABEND, RESUBMIT THIS STEP WITH THE  *
+//*          GENERATION QUALIFIER ON ALL FOUR DDS CHANGED FROM (+1)  *
+//*          TO (0) AND THE DISP CHANGED TO (MOD,CATLG,CATLG), SO    *
+//*          THE RERUN APPENDS TO THE SAME GENERATION THE ABENDED    *
+//*          RUN CREATED RATHER THAN ROLLING TO ANOTHER NEW ONE -    *
+//*          AND SUPPLY PARM= WITH THE CHECKPOINTED EMPLOYEE NAME.   *
+//* STEP020  RUNS AGERPT TO PRODUCE THE AGE BRACKET SUMMARY OFF     *
+//*          THE SAME EMPLOYEE MASTER, BUT IS BYPASSED IF STEP010   *
+//*          COMPLETED WITH A CONDITION CODE OF 4 OR HIGHER.        *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=DATAVAR,PARM=' '
+//STEPLIB  DD   DSN=PROD.DL.COBOL.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=PROD.DL.EMPLOYEE.MASTER,DISP=SHR
+//TRANFILE DD   DSN=PROD.DL.TRANSACTION.DAILY,DISP=SHR
+//EXCPFILE DD   DSN=PROD.DL.EXCEPTION.DAILY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=66)
+//CKPTFILE DD   DSN=PROD.DL.CHECKPOINT.DAILY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=25)
+//EXTRFILE DD   DSN=PROD.DL.FINANCE.EXTRACT.DAILY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=32)
+//AUDITLOG DD   DSN=PROD.DL.AUDIT.DAILY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=71)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=AGERPT,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.DL.COBOL.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=PROD.DL.EMPLOYEE.MASTER,DISP=SHR
+//AGERPT   DD   DSN=PROD.DL.AGERPT.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FBA,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
