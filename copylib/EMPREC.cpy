@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* EMPREC - EMPLOYEE-MASTER RECORD LAYOUT.
+000300*
+000400* SHARED BY ANY PROGRAM THAT OPENS THE EMPLOYEE-MASTER FILE SO
+000500* THE NAME/AGE LAYOUT ONLY HAS TO BE MAINTAINED IN ONE PLACE.
+000600*
+000700* MODIFICATION HISTORY
+000800* 08/09/2026  DJM  EXTRACTED FROM DATAVAR AND AGERPT, WHICH HAD
+000900*                  BEEN CARRYING THIS LAYOUT INLINE.
+001000*----------------------------------------------------------------
+001100 01  EMP-RECORD.
+001200     05  EMP-NAME            PIC X(20).
+001300     05  EMP-AGE             PIC 9(02).
